@@ -0,0 +1,185 @@
+      ******************************************************************
+      * end to end batch driver - chains csv2flat, sortflat and
+      * mergeflat into a single daily run
+      * the driver works out which step to resume at by reading the
+      * last row of the shared audit.txt run-log rather than keeping
+      * a separate checkpoint file, so a failure partway through the
+      * batch window does not force the whole chain to be redone -
+      * rerunning the driver skips straight to the step after the
+      * last one that completed, against the flat.txt/sorted.txt
+      * files that step already left on disk
+      ******************************************************************
+       identification division.
+       program-id.    batchflat.
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "audit.txt"
+              organization is line sequential
+              file status is ws-audit-status.
+
+       data division.
+       file section.
+
+       fd audit-file.
+       01 audit-record                 pic x(250).
+
+       working-storage section.
+       77 ws-csv-path                  pic x(80).
+       77 ws-delimiter                 pic x(1) value ','.
+       77 ws-flat-path                 pic x(80) value "flat.txt".
+       77 ws-sorted-path               pic x(80) value "sorted.txt".
+       77 ws-merged-path               pic x(80) value "merged.txt".
+       77 ws-audit-status              pic x(2).
+       77 ws-command                   pic x(200).
+       01 no-more-records              pic x(1) value space.
+       01 ws-last-audit-line           pic x(250) value spaces.
+       01 ws-last-csv2flat-line        pic x(250) value spaces.
+       01 ws-last-program              pic x(12) value spaces.
+       01 ws-found-input-path          pic x(80) value spaces.
+       01 ws-checkpoint                pic x(10) value "NONE".
+      ******************************************************************
+      * main program section
+      ******************************************************************
+       procedure division.
+           accept ws-csv-path from argument-value
+           accept ws-delimiter from argument-value
+               on exception move ',' to ws-delimiter
+           end-accept
+           if ws-delimiter = space
+              move ',' to ws-delimiter
+           end-if
+           perform determine-checkpoint
+           display "batchflat resuming from checkpoint: "
+              function trim(ws-checkpoint)
+           if ws-checkpoint = "NONE"
+              perform run-csv2flat
+              move "CSV2FLAT" to ws-checkpoint
+           end-if
+           if ws-checkpoint = "CSV2FLAT"
+              perform run-sortflat
+              move "SORTFLAT" to ws-checkpoint
+           end-if
+           if ws-checkpoint = "SORTFLAT"
+              perform run-mergeflat
+              move "COMPLETE" to ws-checkpoint
+           end-if
+           display "batchflat batch run complete"
+           stop run.
+      ******************************************************************
+      * work out which step last completed by reading the shared
+      * audit.txt run-log - a prior mergeflat row means the full
+      * chain already completed, so today's run starts fresh from
+      * csv2flat again. the shared log can also hold rows from an
+      * unrelated ad hoc csv2flat/sortflat/mergeflat run against a
+      * different source csv, so a csv2flat/sortflat checkpoint is
+      * only trusted when the most recent csv2flat row's own INPUT=
+      * path matches the csv path this run was actually given -
+      * otherwise today's run starts fresh rather than resuming
+      * against another run's leftover flat.txt/sorted.txt
+      ******************************************************************
+       determine-checkpoint section.
+           move "NONE" to ws-checkpoint
+           move spaces to ws-last-audit-line
+           move spaces to ws-last-csv2flat-line
+           open input audit-file
+           if ws-audit-status = "00"
+              move 'n' to no-more-records
+              perform until no-more-records = 'y'
+                 read audit-file into ws-last-audit-line
+                    at end
+                       move 'y' to no-more-records
+                    not at end
+                       if ws-last-audit-line(31:8) = "CSV2FLAT"
+                          move ws-last-audit-line
+                             to ws-last-csv2flat-line
+                       end-if
+                 end-read
+              end-perform
+              close audit-file
+              move spaces to ws-last-program
+              unstring ws-last-audit-line(31:220) delimited by space
+                 into ws-last-program
+              if ws-last-program = "CSV2FLAT" or
+                 ws-last-program = "SORTFLAT"
+                 perform extract-csv2flat-input-path
+                 if ws-found-input-path = function trim(ws-csv-path)
+                    move ws-last-program to ws-checkpoint
+                 else
+                    display
+                  "batchflat: last audit row is for a different csv - "
+                    move "NONE" to ws-checkpoint
+                 end-if
+              else
+                 move "NONE" to ws-checkpoint
+              end-if
+           end-if.
+      ******************************************************************
+      * pull the INPUT= path out of the most recent csv2flat row seen
+      * in the audit trail, so the checkpoint can be matched against
+      * the csv path this run was actually given
+      ******************************************************************
+       extract-csv2flat-input-path section.
+           move spaces to ws-found-input-path
+           unstring ws-last-csv2flat-line(46:200)
+              delimited by " READ="
+              into ws-found-input-path
+           end-unstring.
+      ******************************************************************
+      * run csv2flat against the source csv, producing flat.txt
+      ******************************************************************
+       run-csv2flat section.
+           move spaces to ws-command
+           string
+              "./csv2flat '" delimited by size
+              function trim(ws-csv-path) delimited by size
+              "' '" delimited by size
+              ws-delimiter delimited by size
+              "' '" delimited by size
+              function trim(ws-flat-path) delimited by size
+              "'" delimited by size
+              into ws-command
+           end-string
+           call "SYSTEM" using ws-command
+           if return-code not = zero
+              display "batchflat: csv2flat step failed, rc="
+                 return-code
+              move 32 to return-code
+              stop run
+           end-if.
+      ******************************************************************
+      * run sortflat against flat.txt, producing sorted.txt
+      ******************************************************************
+       run-sortflat section.
+           move spaces to ws-command
+           string
+              "./sortflat '" delimited by size
+              function trim(ws-flat-path) delimited by size
+              "' NAME" delimited by size
+              into ws-command
+           end-string
+           call "SYSTEM" using ws-command
+           if return-code not = zero
+              display "batchflat: sortflat step failed, rc="
+                 return-code
+              move 32 to return-code
+              stop run
+           end-if.
+      ******************************************************************
+      * run mergeflat against sorted.txt, producing merged.txt
+      ******************************************************************
+       run-mergeflat section.
+           move spaces to ws-command
+           string
+              "./mergeflat '" delimited by size
+              function trim(ws-sorted-path) delimited by size
+              "'" delimited by size
+              into ws-command
+           end-string
+           call "SYSTEM" using ws-command
+           if return-code not = zero
+              display "batchflat: mergeflat step failed, rc="
+                 return-code
+              move 32 to return-code
+              stop run
+           end-if.
