@@ -0,0 +1,186 @@
+      ******************************************************************
+      * field level validation program for the 12 field flat layout
+      * checks state-field against a table of valid usps postal
+      * abbreviations, zip-field for five digits, email-field for an
+      * "@", and flags blank lastname-field/firstname-field, writing
+      * every problem found to an exception report
+      ******************************************************************
+       identification division.
+       program-id.    validateflat.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to ws-file-path
+              organization is line sequential.
+           select exception-file assign to "exceptions.txt"
+              organization is line sequential.
+
+       data division.
+       file section.
+
+       fd input-file.
+       01 input-record.
+          05 firstname-field           pic x(15).
+          05 lastname-field            pic x(15).
+          05 company-field             pic x(35).
+          05 address-field             pic x(35).
+          05 city-field                pic x(35).
+          05 county-field              pic x(35).
+          05 state-field               pic x(2).
+          05 zip-field                 pic x(5).
+          05 phone-field               pic x(12).
+          05 cell-field                pic x(12).
+          05 email-field               pic x(45).
+          05 www-field                 pic x(50).
+
+       fd exception-file.
+       01 exception-record              pic x(340).
+
+       working-storage section.
+       77 ws-file-path                 pic x(80).
+       77 ws-num-states                pic 999 value 59.
+       77 ws-state-idx                 pic 999.
+       77 ws-at-pos                    pic 99.
+       77 ws-recs-read                 pic 9(7) value zero.
+       77 ws-recs-valid                pic 9(7) value zero.
+       77 ws-recs-exception            pic 9(7) value zero.
+       01 no-more-records              pic x(1) value space.
+       01 ws-is-clean                  pic x(1).
+       01 ws-state-found               pic x(1).
+       01 ws-reason                    pic x(20).
+       01 ws-valid-states.
+           05 pic x(2) value "AL".     05 pic x(2) value "AK".
+           05 pic x(2) value "AZ".     05 pic x(2) value "AR".
+           05 pic x(2) value "CA".     05 pic x(2) value "CO".
+           05 pic x(2) value "CT".     05 pic x(2) value "DE".
+           05 pic x(2) value "FL".     05 pic x(2) value "GA".
+           05 pic x(2) value "HI".     05 pic x(2) value "ID".
+           05 pic x(2) value "IL".     05 pic x(2) value "IN".
+           05 pic x(2) value "IA".     05 pic x(2) value "KS".
+           05 pic x(2) value "KY".     05 pic x(2) value "LA".
+           05 pic x(2) value "ME".     05 pic x(2) value "MD".
+           05 pic x(2) value "MA".     05 pic x(2) value "MI".
+           05 pic x(2) value "MN".     05 pic x(2) value "MS".
+           05 pic x(2) value "MO".     05 pic x(2) value "MT".
+           05 pic x(2) value "NE".     05 pic x(2) value "NV".
+           05 pic x(2) value "NH".     05 pic x(2) value "NJ".
+           05 pic x(2) value "NM".     05 pic x(2) value "NY".
+           05 pic x(2) value "NC".     05 pic x(2) value "ND".
+           05 pic x(2) value "OH".     05 pic x(2) value "OK".
+           05 pic x(2) value "OR".     05 pic x(2) value "PA".
+           05 pic x(2) value "RI".     05 pic x(2) value "SC".
+           05 pic x(2) value "SD".     05 pic x(2) value "TN".
+           05 pic x(2) value "TX".     05 pic x(2) value "UT".
+           05 pic x(2) value "VT".     05 pic x(2) value "VA".
+           05 pic x(2) value "WA".     05 pic x(2) value "WV".
+           05 pic x(2) value "WI".     05 pic x(2) value "WY".
+           05 pic x(2) value "DC".     05 pic x(2) value "PR".
+           05 pic x(2) value "VI".     05 pic x(2) value "GU".
+           05 pic x(2) value "AS".     05 pic x(2) value "MP".
+           05 pic x(2) value "AA".     05 pic x(2) value "AE".
+           05 pic x(2) value "AP".
+       01 ws-valid-state-table redefines ws-valid-states.
+           05 ws-valid-state           pic x(2) occurs 59 times.
+      ******************************************************************
+      * main program section
+      ******************************************************************
+       procedure division.
+           accept ws-file-path from argument-value
+           open input input-file
+           open output exception-file
+           move spaces to input-record
+           read input-file into input-record
+             at end
+                move 'y' to no-more-records
+           end-read
+           perform until no-more-records = 'y'
+               if input-record not = spaces
+                  set ws-recs-read up by 1
+                  perform validate-record
+                  if ws-is-clean = 'Y'
+                     set ws-recs-valid up by 1
+                  else
+                     set ws-recs-exception up by 1
+                  end-if
+               end-if
+               move spaces to input-record
+               read input-file into input-record
+                 at end
+                    move 'y' to no-more-records
+               end-read
+           end-perform
+           close input-file
+           close exception-file
+           display "validateflat control report"
+           display "  records read       : " ws-recs-read
+           display "  records valid       : " ws-recs-valid
+           display "  records exception   : " ws-recs-exception
+           display "exceptions.txt written"
+           stop run.
+      ******************************************************************
+      * run every field check against the current input record,
+      * writing one exception line per problem found
+      ******************************************************************
+       validate-record section.
+           move 'Y' to ws-is-clean
+           if lastname-field = spaces
+              move 'N' to ws-is-clean
+              move "BLANK LASTNAME" to ws-reason
+              perform write-exception-line
+           end-if
+           if firstname-field = spaces
+              move 'N' to ws-is-clean
+              move "BLANK FIRSTNAME" to ws-reason
+              perform write-exception-line
+           end-if
+           perform check-state-field
+           if zip-field not numeric
+              move 'N' to ws-is-clean
+              move "ZIP NOT FIVE DIGITS" to ws-reason
+              perform write-exception-line
+           end-if
+           move zero to ws-at-pos
+           inspect email-field tallying ws-at-pos for all "@"
+           if email-field = spaces or ws-at-pos = zero
+              move 'N' to ws-is-clean
+              move "EMAIL MISSING @" to ws-reason
+              perform write-exception-line
+           end-if.
+      ******************************************************************
+      * check state-field against the table of valid usps postal
+      * abbreviations
+      ******************************************************************
+       check-state-field section.
+           move 'N' to ws-state-found
+           move 1 to ws-state-idx
+           perform until ws-state-idx > ws-num-states
+              or ws-state-found = 'Y'
+               if state-field = ws-valid-state(ws-state-idx)
+                  move 'Y' to ws-state-found
+               end-if
+               set ws-state-idx up by 1
+           end-perform
+           if ws-state-found = 'N'
+              move 'N' to ws-is-clean
+              move "INVALID STATE CODE" to ws-reason
+              perform write-exception-line
+           end-if.
+      ******************************************************************
+      * write one exception record: the reason and the key identifying
+      * fields of the offending record
+      ******************************************************************
+       write-exception-line section.
+           move spaces to exception-record
+           string
+              ws-reason delimited by size
+              " - " delimited by size
+              lastname-field delimited by size
+              ", " delimited by size
+              firstname-field delimited by size
+              " " delimited by size
+              state-field delimited by size
+              " " delimited by size
+              zip-field delimited by size
+              into exception-record
+           end-string
+           write exception-record.
