@@ -0,0 +1,188 @@
+      ******************************************************************
+      * mailing label print program
+      * reads the 12 field flat layout from sorted.txt/merged.txt and
+      * formats three-up usps style address labels, wrapping or
+      * truncating company-field/address-field when they run longer
+      * than a label can hold, so the finished contact list can go
+      * straight from the system to a print shop or in-house printer
+      ******************************************************************
+       identification division.
+       program-id.    labelflat.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to ws-file-path
+              organization is line sequential.
+           select label-file assign to ws-output-path
+              organization is line sequential.
+
+       data division.
+       file section.
+
+       fd input-file.
+       01 input-record.
+          05 firstname-field           pic x(15).
+          05 lastname-field            pic x(15).
+          05 company-field             pic x(35).
+          05 address-field             pic x(35).
+          05 city-field                pic x(35).
+          05 county-field              pic x(35).
+          05 state-field               pic x(2).
+          05 zip-field                 pic x(5).
+          05 phone-field               pic x(12).
+          05 cell-field                pic x(12).
+          05 email-field               pic x(45).
+          05 www-field                 pic x(50).
+
+       fd label-file.
+       01 label-record                 pic x(110).
+
+       working-storage section.
+       77 ws-file-path                 pic x(80) value "merged.txt".
+       77 ws-output-path               pic x(80) value "labels.txt".
+       77 ws-label-width               pic 99 value 34.
+       77 ws-addr-len                  pic 99.
+       77 ws-addr-rest-start           pic 99.
+       77 ws-city-max                  pic 99.
+       77 ws-city-len                  pic 99.
+       77 ws-slot                      pic 9.
+       77 ws-recs-read                 pic 9(7) value zero.
+       77 ws-recs-written              pic 9(7) value zero.
+       01 no-more-records              pic x(1) value space.
+       01 ws-name-line                 pic x(40).
+       01 ws-addr-trim                 pic x(35).
+       01 ws-city-trim                 pic x(35).
+       01 ws-citystzip                 pic x(50).
+       01 label-buffer.
+          05 lb-entry occurs 3 times.
+             10 lb-line occurs 5 times pic x(34).
+      ******************************************************************
+      * main program section
+      ******************************************************************
+       procedure division.
+           accept ws-file-path from argument-value
+               on exception move "merged.txt" to ws-file-path
+           end-accept
+           if ws-file-path = spaces
+              move "merged.txt" to ws-file-path
+           end-if
+           accept ws-output-path from argument-value
+               on exception move "labels.txt" to ws-output-path
+           end-accept
+           if ws-output-path = spaces
+              move "labels.txt" to ws-output-path
+           end-if
+           move zero to ws-slot
+           move spaces to label-buffer
+           open input input-file
+           open output label-file
+           move spaces to input-record
+           read input-file into input-record
+             at end
+                move 'y' to no-more-records
+           end-read
+           perform until no-more-records = 'y'
+               if input-record not = spaces
+                  set ws-recs-read up by 1
+                  set ws-slot up by 1
+                  perform format-label
+                  set ws-recs-written up by 1
+                  if ws-slot = 3
+                     perform flush-label-row
+                  end-if
+               end-if
+               move spaces to input-record
+               read input-file into input-record
+                 at end
+                    move 'y' to no-more-records
+               end-read
+           end-perform
+           if ws-slot > 0
+              perform flush-label-row
+           end-if
+           close input-file
+           close label-file
+           display "labelflat control report"
+           display "  records read    : " ws-recs-read
+           display "  labels printed   : " ws-recs-written
+           display function trim(ws-output-path) " written"
+           stop run.
+      ******************************************************************
+      * format the current input record's name, company, wrapped
+      * address and city/state/zip lines into the label buffer slot
+      * the main loop just advanced to
+      ******************************************************************
+       format-label section.
+           move spaces to ws-name-line
+           string
+              function trim(firstname-field) delimited by size
+              " " delimited by size
+              function trim(lastname-field) delimited by size
+              into ws-name-line
+           end-string
+           move ws-name-line(1:ws-label-width) to lb-line(ws-slot, 1)
+           move company-field(1:ws-label-width) to lb-line(ws-slot, 2)
+           move function trim(address-field) to ws-addr-trim
+           move function length(ws-addr-trim) to ws-addr-len
+           if ws-addr-len <= ws-label-width
+              move ws-addr-trim to lb-line(ws-slot, 3)
+              move spaces to lb-line(ws-slot, 4)
+           else
+              move ws-addr-trim(1:ws-label-width) to lb-line(ws-slot, 3)
+              compute ws-addr-rest-start = ws-label-width + 1
+              move ws-addr-trim(ws-addr-rest-start:)
+                 to lb-line(ws-slot, 4)
+           end-if
+      * the ", " state " " zip suffix is a fixed 10 characters, so the
+      * city is the part that gets truncated to fit the label width -
+      * the zip must never be the field that gets cut
+           compute ws-city-max = ws-label-width - 10
+           move function trim(city-field) to ws-city-trim
+           move function length(ws-city-trim) to ws-city-len
+           if ws-city-len > ws-city-max
+              move ws-city-max to ws-city-len
+           end-if
+           move spaces to ws-citystzip
+           string
+              ws-city-trim(1:ws-city-len) delimited by size
+              ", " delimited by size
+              state-field delimited by size
+              " " delimited by size
+              zip-field delimited by size
+              into ws-citystzip
+           end-string
+           move ws-citystzip(1:ws-label-width) to lb-line(ws-slot, 5).
+      ******************************************************************
+      * write the current row of up to three side by side labels and
+      * a blank separator line, then reset the buffer for the next row
+      ******************************************************************
+       flush-label-row section.
+           move spaces to label-record
+           move lb-line(1, 1) to label-record(1:34)
+           move lb-line(2, 1) to label-record(37:34)
+           move lb-line(3, 1) to label-record(73:34)
+           write label-record
+           move spaces to label-record
+           move lb-line(1, 2) to label-record(1:34)
+           move lb-line(2, 2) to label-record(37:34)
+           move lb-line(3, 2) to label-record(73:34)
+           write label-record
+           move spaces to label-record
+           move lb-line(1, 3) to label-record(1:34)
+           move lb-line(2, 3) to label-record(37:34)
+           move lb-line(3, 3) to label-record(73:34)
+           write label-record
+           move spaces to label-record
+           move lb-line(1, 4) to label-record(1:34)
+           move lb-line(2, 4) to label-record(37:34)
+           move lb-line(3, 4) to label-record(73:34)
+           write label-record
+           move spaces to label-record
+           move lb-line(1, 5) to label-record(1:34)
+           move lb-line(2, 5) to label-record(37:34)
+           move lb-line(3, 5) to label-record(73:34)
+           write label-record
+           move spaces to label-record
+           write label-record
+           move zero to ws-slot
+           move spaces to label-buffer.
