@@ -0,0 +1,356 @@
+      ******************************************************************
+      * indexed master contact file maintenance program
+      * loads the 12 field flat layout into an indexed master file
+      * keyed on lastname-field/firstname-field, applies add/change/
+      * delete transactions against it, and extracts the current
+      * master contents back out to a flat file sortflat and
+      * mergeflat can consume, so day to day corrections to a single
+      * contact don't require reprocessing the entire source list
+      ******************************************************************
+       identification division.
+       program-id.    maintflat.
+       environment division.
+       input-output section.
+       file-control.
+           select master-file assign to "master.dat"
+              organization is indexed
+              access mode is dynamic
+              record key is mk-key
+              file status is ws-master-status.
+           select load-file assign to ws-file-path
+              organization is line sequential.
+           select trans-file assign to ws-file-path
+              organization is line sequential.
+           select extract-file assign to ws-output-path
+              organization is line sequential.
+           select audit-file assign to "audit.txt"
+              organization is line sequential
+              file status is ws-audit-status.
+
+       data division.
+       file section.
+
+       fd master-file.
+       01 master-record.
+          05 mk-key.
+             10 mk-lastname            pic x(15).
+             10 mk-firstname           pic x(15).
+          05 mk-company                pic x(35).
+          05 mk-address                pic x(35).
+          05 mk-city                   pic x(35).
+          05 mk-county                 pic x(35).
+          05 mk-state                  pic x(2).
+          05 mk-zip                    pic x(5).
+          05 mk-phone                  pic x(12).
+          05 mk-cell                   pic x(12).
+          05 mk-email                  pic x(45).
+          05 mk-www                    pic x(50).
+
+       fd load-file.
+       01 load-record.
+          05 firstname-field           pic x(15).
+          05 lastname-field            pic x(15).
+          05 company-field             pic x(35).
+          05 address-field             pic x(35).
+          05 city-field                pic x(35).
+          05 county-field              pic x(35).
+          05 state-field               pic x(2).
+          05 zip-field                 pic x(5).
+          05 phone-field               pic x(12).
+          05 cell-field                pic x(12).
+          05 email-field               pic x(45).
+          05 www-field                 pic x(50).
+
+       fd trans-file.
+       01 trans-record.
+          05 trans-action              pic x(1).
+          05 trans-firstname           pic x(15).
+          05 trans-lastname            pic x(15).
+          05 trans-company             pic x(35).
+          05 trans-address             pic x(35).
+          05 trans-city                pic x(35).
+          05 trans-county              pic x(35).
+          05 trans-state               pic x(2).
+          05 trans-zip                 pic x(5).
+          05 trans-phone               pic x(12).
+          05 trans-cell                pic x(12).
+          05 trans-email               pic x(45).
+          05 trans-www                 pic x(50).
+
+       fd extract-file.
+       01 extract-record.
+          05 ext-firstname             pic x(15).
+          05 ext-lastname              pic x(15).
+          05 ext-company               pic x(35).
+          05 ext-address               pic x(35).
+          05 ext-city                  pic x(35).
+          05 ext-county                pic x(35).
+          05 ext-state                 pic x(2).
+          05 ext-zip                   pic x(5).
+          05 ext-phone                 pic x(12).
+          05 ext-cell                  pic x(12).
+          05 ext-email                 pic x(45).
+          05 ext-www                   pic x(50).
+
+       fd audit-file.
+       01 audit-record                 pic x(250).
+
+       working-storage section.
+       77 ws-function                  pic x(8) value "EXTRACT".
+       77 ws-file-path                 pic x(80).
+       77 ws-output-path               pic x(80) value "extract.txt".
+       77 ws-master-status             pic x(2).
+       77 ws-audit-status              pic x(2).
+       77 ws-recs-read                 pic 9(7) value zero.
+       77 ws-recs-added                pic 9(7) value zero.
+       77 ws-recs-changed              pic 9(7) value zero.
+       77 ws-recs-deleted              pic 9(7) value zero.
+       77 ws-recs-rejected             pic 9(7) value zero.
+       77 ws-recs-written              pic 9(7) value zero.
+       01 no-more-records              pic x(1) value space.
+       01 ws-timestamp                 pic x(21).
+      ******************************************************************
+      * main program section
+      ******************************************************************
+       procedure division.
+           accept ws-function from argument-value
+               on exception move "EXTRACT" to ws-function
+           end-accept
+           if ws-function = spaces
+              move "EXTRACT" to ws-function
+           end-if
+           accept ws-file-path from argument-value
+               on exception move spaces to ws-file-path
+           end-accept
+           accept ws-output-path from argument-value
+               on exception move "extract.txt" to ws-output-path
+           end-accept
+           if ws-output-path = spaces
+              move "extract.txt" to ws-output-path
+           end-if
+           evaluate ws-function
+              when "LOAD"
+                 perform load-master
+              when "MAINT"
+                 perform maintain-master
+              when "EXTRACT"
+                 perform extract-master
+              when other
+                 display "maintflat: unknown function " ws-function
+                 move 16 to return-code
+           end-evaluate
+           if return-code = zero
+              perform write-audit-record
+              display "maintflat " function trim(ws-function)
+                 " complete"
+           end-if
+           stop run.
+      ******************************************************************
+      * rebuild the indexed master file from scratch out of a source
+      * flat file in the standard 12 field layout
+      ******************************************************************
+       load-master section.
+           open input load-file
+           open output master-file
+           move spaces to load-record
+           read load-file into load-record
+             at end
+                move 'y' to no-more-records
+           end-read
+           perform until no-more-records = 'y'
+              if load-record not = spaces
+                 set ws-recs-read up by 1
+                 move firstname-field to mk-firstname
+                 move lastname-field  to mk-lastname
+                 move company-field   to mk-company
+                 move address-field   to mk-address
+                 move city-field      to mk-city
+                 move county-field    to mk-county
+                 move state-field     to mk-state
+                 move zip-field       to mk-zip
+                 move phone-field     to mk-phone
+                 move cell-field      to mk-cell
+                 move email-field     to mk-email
+                 move www-field       to mk-www
+                 write master-record
+                    invalid key
+                       set ws-recs-rejected up by 1
+                    not invalid key
+                       set ws-recs-written up by 1
+                 end-write
+              end-if
+              move spaces to load-record
+              read load-file into load-record
+                at end
+                   move 'y' to no-more-records
+              end-read
+           end-perform
+           close load-file
+           close master-file
+           display "maintflat load control report"
+           display "  records read     : " ws-recs-read
+           display "  records written  : " ws-recs-written
+           display "  records rejected : " ws-recs-rejected.
+      ******************************************************************
+      * apply one add/change/delete transaction per input record
+      * against the existing indexed master file
+      ******************************************************************
+       maintain-master section.
+           open i-o master-file
+           if ws-master-status not = "00"
+              display "maintflat: master file not found - run LOAD"
+              move 20 to return-code
+              close master-file
+           else
+              open input trans-file
+              move spaces to trans-record
+              read trans-file into trans-record
+                at end
+                   move 'y' to no-more-records
+              end-read
+              perform until no-more-records = 'y'
+                 if trans-record not = spaces
+                    set ws-recs-read up by 1
+                    perform apply-transaction
+                 end-if
+                 move spaces to trans-record
+                 read trans-file into trans-record
+                   at end
+                      move 'y' to no-more-records
+                 end-read
+              end-perform
+              close trans-file
+              close master-file
+              display "maintflat maintenance control report"
+              display "  transactions read : " ws-recs-read
+              display "  records added     : " ws-recs-added
+              display "  records changed   : " ws-recs-changed
+              display "  records deleted   : " ws-recs-deleted
+              display "  records rejected  : " ws-recs-rejected
+           end-if.
+      ******************************************************************
+      * add, change or delete one master record per the action code
+      * carried on the current transaction record
+      ******************************************************************
+       apply-transaction section.
+           move trans-firstname to mk-firstname
+           move trans-lastname  to mk-lastname
+           evaluate trans-action
+              when 'A'
+                 move trans-company to mk-company
+                 move trans-address to mk-address
+                 move trans-city    to mk-city
+                 move trans-county  to mk-county
+                 move trans-state   to mk-state
+                 move trans-zip     to mk-zip
+                 move trans-phone   to mk-phone
+                 move trans-cell    to mk-cell
+                 move trans-email   to mk-email
+                 move trans-www     to mk-www
+                 write master-record
+                    invalid key
+                       set ws-recs-rejected up by 1
+                    not invalid key
+                       set ws-recs-added up by 1
+                 end-write
+              when 'C'
+                 read master-file
+                    invalid key
+                       set ws-recs-rejected up by 1
+                    not invalid key
+                       move trans-company to mk-company
+                       move trans-address to mk-address
+                       move trans-city    to mk-city
+                       move trans-county  to mk-county
+                       move trans-state   to mk-state
+                       move trans-zip     to mk-zip
+                       move trans-phone   to mk-phone
+                       move trans-cell    to mk-cell
+                       move trans-email   to mk-email
+                       move trans-www     to mk-www
+                       rewrite master-record
+                          invalid key
+                             set ws-recs-rejected up by 1
+                          not invalid key
+                             set ws-recs-changed up by 1
+                       end-rewrite
+                 end-read
+              when 'D'
+                 delete master-file record
+                    invalid key
+                       set ws-recs-rejected up by 1
+                    not invalid key
+                       set ws-recs-deleted up by 1
+                 end-delete
+              when other
+                 set ws-recs-rejected up by 1
+           end-evaluate.
+      ******************************************************************
+      * write the current contents of the master file out to a flat
+      * file in the standard 12 field layout, for feeding into
+      * sortflat/mergeflat
+      ******************************************************************
+       extract-master section.
+           open input master-file
+           if ws-master-status not = "00"
+              display "maintflat: master file not found - run LOAD"
+              move 20 to return-code
+              close master-file
+           else
+              open output extract-file
+              move spaces to no-more-records
+              perform until no-more-records = 'y'
+                 read master-file next record
+                   at end
+                      move 'y' to no-more-records
+                   not at end
+                      move mk-firstname to ext-firstname
+                      move mk-lastname  to ext-lastname
+                      move mk-company   to ext-company
+                      move mk-address   to ext-address
+                      move mk-city      to ext-city
+                      move mk-county    to ext-county
+                      move mk-state     to ext-state
+                      move mk-zip       to ext-zip
+                      move mk-phone     to ext-phone
+                      move mk-cell      to ext-cell
+                      move mk-email     to ext-email
+                      move mk-www       to ext-www
+                      write extract-record
+                      set ws-recs-written up by 1
+                 end-read
+              end-perform
+              close master-file
+              close extract-file
+              display "maintflat extract control report"
+              display "  records written : " ws-recs-written
+           end-if.
+      ******************************************************************
+      * append one row to the shared run-log so every csv2flat,
+      * sortflat, mergeflat and maintflat run can be reconstructed
+      * the next morning from a single audit trail
+      ******************************************************************
+       write-audit-record section.
+           move function current-date to ws-timestamp
+           move spaces to audit-record
+           string
+              ws-timestamp delimited by size
+              " PROGRAM=MAINTFLAT" delimited by size
+              " FUNCTION=" delimited by size
+              function trim(ws-function) delimited by size
+              " INPUT=" delimited by size
+              function trim(ws-file-path) delimited by size
+              " READ=" delimited by size
+              ws-recs-read delimited by size
+              " WRITTEN=" delimited by size
+              ws-recs-written delimited by size
+              into audit-record
+           end-string
+      * the audit file does not exist yet on its very first run, so
+      * fall back to opening it fresh before writing the row
+           open extend audit-file
+           if ws-audit-status = "35"
+              open output audit-file
+           end-if
+           write audit-record
+           close audit-file.
