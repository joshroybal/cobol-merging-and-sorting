@@ -2,21 +2,25 @@
        program-id.  sortflat.
 
        environment division.
-      
+
        input-output section.
        file-control.
            select input-file assign to ws-file-path
-              organization is line sequential.
+              organization is line sequential
+              file status is ws-input-status.
            select work-file assign to work.
            select output-file assign to "sorted.txt"
               organization is line sequential.
+           select audit-file assign to "audit.txt"
+              organization is line sequential
+              file status is ws-audit-status.
 
        data division.
        file section.
 
        fd input-file.
        01 input-record       pic x(296).
-           
+
        fd output-file.
        01 output-record      pic x(296).
 
@@ -33,18 +37,125 @@
           05 phone-field     pic x(12).
           05 cell-field      pic x(12).
           05 email-field     pic x(45).
-          05 www-field       pic x(50).      
+          05 www-field       pic x(50).
+
+       fd audit-file.
+       01 audit-record       pic x(250).
 
        working-storage section.
        77 ws-file-path       pic x(80).
+       77 ws-sort-keys       pic x(20) value "NAME".
+       77 ws-recs-read       pic 9(7) value zero.
+       77 ws-recs-written    pic 9(7) value zero.
+       01 no-more-records    pic x(1) value space.
+       01 ws-timestamp       pic x(21).
+       01 ws-audit-status    pic x(2).
+       01 ws-input-status    pic x(2).
 
        procedure division.
        begin.
            accept ws-file-path from argument-value
-           sort work-file 
-              on ascending key lastname-field
-              on ascending key firstname-field
-                 using input-file giving output-file
-           display "sorted data written to sorted.txt"           
+           accept ws-sort-keys from argument-value
+               on exception move "NAME" to ws-sort-keys
+           end-accept
+           if ws-sort-keys = spaces
+              move "NAME" to ws-sort-keys
+           end-if
+           perform check-input-file
+           evaluate ws-sort-keys
+              when "ZIP"
+                 sort work-file
+                    on ascending key zip-field
+                    on ascending key state-field
+                    on ascending key county-field
+                       using input-file giving output-file
+              when "NAME-DESC"
+                 sort work-file
+                    on descending key lastname-field
+                       using input-file giving output-file
+              when other
+                 sort work-file
+                    on ascending key lastname-field
+                    on ascending key firstname-field
+                       using input-file giving output-file
+           end-evaluate
+           perform count-input-records
+           perform count-output-records
+           perform write-audit-record
+           display "sorted data written to sorted.txt"
            stop run.
-
+      ******************************************************************
+      * confirm the input file can actually be opened before the sort
+      * verb ever touches it, so a missing or locked input path gets
+      * a clean message and a distinct return code instead of an
+      * abend partway through the sort with a half-written work file
+      ******************************************************************
+       check-input-file section.
+           open input input-file
+           if ws-input-status not = "00"
+              display "sortflat: input file not found - "
+                 function trim(ws-file-path)
+              move 28 to return-code
+              stop run
+           end-if
+           close input-file.
+      ******************************************************************
+      * count the records sortflat read from the input file, for the
+      * audit trail - run as a separate pass since the sort verb's
+      * using/giving form does not report a record count itself
+      ******************************************************************
+       count-input-records section.
+           move 'n' to no-more-records
+           open input input-file
+           perform until no-more-records = 'y'
+               read input-file
+                   at end
+                      move 'y' to no-more-records
+                   not at end
+                      set ws-recs-read up by 1
+               end-read
+           end-perform
+           close input-file.
+      ******************************************************************
+      * count the records sortflat wrote to sorted.txt, for the audit
+      * trail
+      ******************************************************************
+       count-output-records section.
+           move 'n' to no-more-records
+           open input output-file
+           perform until no-more-records = 'y'
+               read output-file
+                   at end
+                      move 'y' to no-more-records
+                   not at end
+                      set ws-recs-written up by 1
+               end-read
+           end-perform
+           close output-file.
+      ******************************************************************
+      * append one row to the shared run-log so every csv2flat,
+      * sortflat and mergeflat run can be reconstructed the next
+      * morning from a single audit trail
+      ******************************************************************
+       write-audit-record section.
+           move function current-date to ws-timestamp
+           move spaces to audit-record
+           string
+              ws-timestamp delimited by size
+              " PROGRAM=SORTFLAT" delimited by size
+              " INPUT=" delimited by size
+              function trim(ws-file-path) delimited by size
+              " READ=" delimited by size
+              ws-recs-read delimited by size
+              " WRITTEN=" delimited by size
+              ws-recs-written delimited by size
+              into audit-record
+           end-string
+      * the audit file does not exist yet on its very first run, so
+      * fall back to opening it fresh before writing the row
+           open extend audit-file
+           if ws-audit-status = "35"
+              open output audit-file
+           end-if
+           write audit-record
+           close audit-file.
