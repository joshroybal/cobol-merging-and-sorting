@@ -0,0 +1,236 @@
+      ******************************************************************
+      * archive and retention housekeeping for the daily pipeline
+      * copies flat.txt, sorted.txt and merged.txt into a dated
+      * archive directory after a run, then purges archived copies
+      * older than the configurable retention period
+      ******************************************************************
+       identification division.
+       program-id.    archflat.
+       environment division.
+       input-output section.
+       file-control.
+           select flat-file assign to "flat.txt"
+              organization is line sequential
+              file status is ws-flat-status.
+           select sorted-file assign to "sorted.txt"
+              organization is line sequential
+              file status is ws-sorted-status.
+           select merged-file assign to "merged.txt"
+              organization is line sequential
+              file status is ws-merged-status.
+           select dest-file assign to ws-dest-path
+              organization is line sequential.
+           select audit-file assign to "audit.txt"
+              organization is line sequential
+              file status is ws-audit-status.
+
+       data division.
+       file section.
+
+       fd flat-file.
+       01 flat-record                  pic x(296).
+
+       fd sorted-file.
+       01 sorted-record                pic x(296).
+
+       fd merged-file.
+       01 merged-record                pic x(296).
+
+       fd dest-file.
+       01 dest-record                  pic x(296).
+
+       fd audit-file.
+       01 audit-record                 pic x(250).
+
+       working-storage section.
+       77 ws-archive-dir                pic x(80) value "archive".
+       77 ws-retention-x                 pic x(3) value "030".
+       77 ws-retention-days               pic 9(3) value 30.
+       77 ws-files-archived              pic 9 value zero.
+       77 ws-dest-path                   pic x(120).
+       77 ws-command                     pic x(200).
+       01 no-more-records                pic x(1) value space.
+       01 ws-timestamp                   pic x(21).
+       01 ws-datestamp                   pic x(8).
+       01 ws-flat-status                 pic x(2).
+       01 ws-sorted-status               pic x(2).
+       01 ws-merged-status               pic x(2).
+       01 ws-audit-status                pic x(2).
+      ******************************************************************
+      * main program section
+      ******************************************************************
+       procedure division.
+           accept ws-archive-dir from argument-value
+               on exception move "archive" to ws-archive-dir
+           end-accept
+           if ws-archive-dir = spaces
+              move "archive" to ws-archive-dir
+           end-if
+           accept ws-retention-x from argument-value
+               on exception move "030" to ws-retention-x
+           end-accept
+           if ws-retention-x = spaces
+              move "030" to ws-retention-x
+           end-if
+           move ws-retention-x to ws-retention-days
+           move function current-date to ws-timestamp
+           move ws-timestamp(1:8) to ws-datestamp
+           move zero to ws-files-archived
+           perform make-archive-dir
+           perform archive-flat
+           perform archive-sorted
+           perform archive-merged
+           perform purge-old-archives
+           perform write-audit-record
+           display "archflat control report"
+           display "  files archived  : " ws-files-archived
+           display "  archive dir     : " function trim(ws-archive-dir)
+           display "  retention days  : " ws-retention-days
+           stop run.
+      ******************************************************************
+      * the archive directory may not exist yet on the first ever run
+      ******************************************************************
+       make-archive-dir section.
+           move spaces to ws-command
+           string
+              "mkdir -p '" delimited by size
+              function trim(ws-archive-dir) delimited by size
+              "'" delimited by size
+              into ws-command
+           end-string
+           call "SYSTEM" using ws-command.
+      ******************************************************************
+      * copy today's flat.txt into the archive directory under a
+      * date stamped name, if a flat.txt was actually produced today
+      ******************************************************************
+       archive-flat section.
+           open input flat-file
+           if ws-flat-status not = "00"
+              display "archflat: flat.txt not found, skipping"
+           else
+              move spaces to ws-dest-path
+              string
+                 function trim(ws-archive-dir) delimited by size
+                 "/flat-" delimited by size
+                 ws-datestamp delimited by size
+                 ".txt" delimited by size
+                 into ws-dest-path
+              end-string
+              open output dest-file
+              move 'n' to no-more-records
+              perform until no-more-records = 'y'
+                  read flat-file into flat-record
+                      at end
+                         move 'y' to no-more-records
+                      not at end
+                         write dest-record from flat-record
+                  end-read
+              end-perform
+              close dest-file
+              close flat-file
+              set ws-files-archived up by 1
+           end-if.
+      ******************************************************************
+      * copy today's sorted.txt into the archive directory under a
+      * date stamped name, if a sorted.txt was actually produced today
+      ******************************************************************
+       archive-sorted section.
+           open input sorted-file
+           if ws-sorted-status not = "00"
+              display "archflat: sorted.txt not found, skipping"
+           else
+              move spaces to ws-dest-path
+              string
+                 function trim(ws-archive-dir) delimited by size
+                 "/sorted-" delimited by size
+                 ws-datestamp delimited by size
+                 ".txt" delimited by size
+                 into ws-dest-path
+              end-string
+              open output dest-file
+              move 'n' to no-more-records
+              perform until no-more-records = 'y'
+                  read sorted-file into sorted-record
+                      at end
+                         move 'y' to no-more-records
+                      not at end
+                         write dest-record from sorted-record
+                  end-read
+              end-perform
+              close dest-file
+              close sorted-file
+              set ws-files-archived up by 1
+           end-if.
+      ******************************************************************
+      * copy today's merged.txt into the archive directory under a
+      * date stamped name, if a merged.txt was actually produced today
+      ******************************************************************
+       archive-merged section.
+           open input merged-file
+           if ws-merged-status not = "00"
+              display "archflat: merged.txt not found, skipping"
+           else
+              move spaces to ws-dest-path
+              string
+                 function trim(ws-archive-dir) delimited by size
+                 "/merged-" delimited by size
+                 ws-datestamp delimited by size
+                 ".txt" delimited by size
+                 into ws-dest-path
+              end-string
+              open output dest-file
+              move 'n' to no-more-records
+              perform until no-more-records = 'y'
+                  read merged-file into merged-record
+                      at end
+                         move 'y' to no-more-records
+                      not at end
+                         write dest-record from merged-record
+                  end-read
+              end-perform
+              close dest-file
+              close merged-file
+              set ws-files-archived up by 1
+           end-if.
+      ******************************************************************
+      * purge archived copies older than the configured retention
+      * period - there is no native directory-scan/file-age verb in
+      * this dialect, so this one housekeeping step is handed to the
+      * host shell the same way the batch driver hands steps to the
+      * other compiled programs
+      ******************************************************************
+       purge-old-archives section.
+           move spaces to ws-command
+           string
+              "find '" delimited by size
+              function trim(ws-archive-dir) delimited by size
+              "' -name '*-*.txt' -mtime +" delimited by size
+              function trim(ws-retention-x) delimited by size
+              " -delete" delimited by size
+              into ws-command
+           end-string
+           call "SYSTEM" using ws-command.
+      ******************************************************************
+      * append one row to the shared run-log so an archive/purge pass
+      * shows up alongside every csv2flat, sortflat and mergeflat run
+      ******************************************************************
+       write-audit-record section.
+           move function current-date to ws-timestamp
+           move spaces to audit-record
+           string
+              ws-timestamp delimited by size
+              " PROGRAM=ARCHFLAT" delimited by size
+              " INPUT=" delimited by size
+              function trim(ws-archive-dir) delimited by size
+              " READ=" delimited by size
+              ws-files-archived delimited by size
+              " WRITTEN=" delimited by size
+              ws-files-archived delimited by size
+              into audit-record
+           end-string
+           open extend audit-file
+           if ws-audit-status = "35"
+              open output audit-file
+           end-if
+           write audit-record
+           close audit-file.
