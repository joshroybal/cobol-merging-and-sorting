@@ -6,12 +6,31 @@
        input-output section.
        file-control.
            select input-file-1 assign to ws-file-path-1
-              organization is line sequential.
+              organization is line sequential
+              file status is ws-input-status.
            select input-file-2 assign to ws-file-path-2
-              organization is line sequential.
+              organization is line sequential
+              file status is ws-input-status.
+           select input-file-3 assign to ws-file-path-3
+              organization is line sequential
+              file status is ws-input-status.
+           select input-file-4 assign to ws-file-path-4
+              organization is line sequential
+              file status is ws-input-status.
+           select input-file-5 assign to ws-file-path-5
+              organization is line sequential
+              file status is ws-input-status.
+           select input-file-6 assign to ws-file-path-6
+              organization is line sequential
+              file status is ws-input-status.
            select output-file assign to "merged.txt"
               organization is line sequential.
            select work-file assign to "scratch.dat".
+           select dummy-file assign to ws-empty-path
+              organization is line sequential.
+           select audit-file assign to "audit.txt"
+              organization is line sequential
+              file status is ws-audit-status.
 
        data division.
        file section.
@@ -22,11 +41,29 @@
        fd input-file-2.
        01 input-record-2     pic x(296).
 
+       fd input-file-3.
+       01 input-record-3     pic x(296).
+
+       fd input-file-4.
+       01 input-record-4     pic x(296).
+
+       fd input-file-5.
+       01 input-record-5     pic x(296).
+
+       fd input-file-6.
+       01 input-record-6     pic x(296).
+
        fd output-file.
        01 output-record      pic x(296).
 
+       fd dummy-file.
+       01 dummy-record       pic x(1).
+
+       fd audit-file.
+       01 audit-record       pic x(600).
+
        sd work-file.
-       01 input-record-1.
+       01 work-record.
           05 firstname-field pic x(15).
           05 lastname-field  pic x(15).
           05 company-field   pic x(35).
@@ -44,16 +81,353 @@
        working-storage section.
        77 ws-file-path-1     pic x(80).
        77 ws-file-path-2     pic x(80).
+       77 ws-file-path-3     pic x(80).
+       77 ws-file-path-4     pic x(80).
+       77 ws-file-path-5     pic x(80).
+       77 ws-file-path-6     pic x(80).
+       77 ws-empty-path      pic x(80) value "mergeflat-empty.tmp".
+       77 ws-extra-arg       pic x(80).
+       77 ws-num-files       pic 9 value zero.
+       77 ws-file-idx        pic 9.
+       77 ws-recs-read       pic 9(7) value zero.
+       77 ws-recs-written    pic 9(7) value zero.
+       77 ws-command         pic x(120).
+       01 no-more-records    pic x(1) value space.
+       01 ws-timestamp       pic x(21).
+       01 ws-audit-status    pic x(2).
+       01 ws-input-status    pic x(2).
+       01 ws-audit-inputs    pic x(485) value spaces.
+       01 ws-input-path-table.
+          05 ws-input-path-entry pic x(80) occurs 6 times.
 
 
        procedure division.
        begin.
+      * create an empty placeholder file for any of the six merge
+      * slots that the caller did not supply an input path for
+           open output dummy-file
+           close dummy-file
+
+           move spaces to ws-file-path-1
+           move spaces to ws-file-path-2
+           move spaces to ws-file-path-3
+           move spaces to ws-file-path-4
+           move spaces to ws-file-path-5
+           move spaces to ws-file-path-6
+
            accept ws-file-path-1 from argument-value
+               on exception move spaces to ws-file-path-1
+           end-accept
            accept ws-file-path-2 from argument-value
+               on exception move spaces to ws-file-path-2
+           end-accept
+           accept ws-file-path-3 from argument-value
+               on exception move spaces to ws-file-path-3
+           end-accept
+           accept ws-file-path-4 from argument-value
+               on exception move spaces to ws-file-path-4
+           end-accept
+           accept ws-file-path-5 from argument-value
+               on exception move spaces to ws-file-path-5
+           end-accept
+           accept ws-file-path-6 from argument-value
+               on exception move spaces to ws-file-path-6
+           end-accept
+           move spaces to ws-extra-arg
+           accept ws-extra-arg from argument-value
+               on exception move spaces to ws-extra-arg
+           end-accept
+           if ws-extra-arg not = spaces
+              display
+                 "mergeflat: too many input files supplied, only 6 used"
+              move 4 to return-code
+           end-if
+
+           move ws-file-path-1 to ws-input-path-entry(1)
+           move ws-file-path-2 to ws-input-path-entry(2)
+           move ws-file-path-3 to ws-input-path-entry(3)
+           move ws-file-path-4 to ws-input-path-entry(4)
+           move ws-file-path-5 to ws-input-path-entry(5)
+           move ws-file-path-6 to ws-input-path-entry(6)
+
+           if ws-file-path-1 not = spaces
+              set ws-num-files up by 1
+           else
+              move ws-empty-path to ws-file-path-1
+           end-if
+           if ws-file-path-2 not = spaces
+              set ws-num-files up by 1
+           else
+              move ws-empty-path to ws-file-path-2
+           end-if
+           if ws-file-path-3 not = spaces
+              set ws-num-files up by 1
+           else
+              move ws-empty-path to ws-file-path-3
+           end-if
+           if ws-file-path-4 not = spaces
+              set ws-num-files up by 1
+           else
+              move ws-empty-path to ws-file-path-4
+           end-if
+           if ws-file-path-5 not = spaces
+              set ws-num-files up by 1
+           else
+              move ws-empty-path to ws-file-path-5
+           end-if
+           if ws-file-path-6 not = spaces
+              set ws-num-files up by 1
+           else
+              move ws-empty-path to ws-file-path-6
+           end-if
+
+           perform check-input-files
            merge work-file
               on ascending key lastname-field
               on ascending key firstname-field
-              using  input-file-1, input-file-2
+              using  input-file-1, input-file-2, input-file-3,
+                     input-file-4, input-file-5, input-file-6
               giving output-file
-              display "merged data written to merged.txt"
+           perform count-input-records
+           perform build-audit-input-list
+           perform count-output-records
+           perform write-audit-record
+           perform remove-empty-placeholder
+           display ws-num-files " file(s) merged to merged.txt"
            stop run.
+      ******************************************************************
+      * confirm every real input path supplied can actually be opened
+      * before the merge verb ever touches it, so a missing or locked
+      * input path gets a clean message and a distinct return code
+      * instead of an abend partway through the merge with a half-
+      * written output file
+      ******************************************************************
+       check-input-files section.
+           move 1 to ws-file-idx
+           perform until ws-file-idx > 6
+               if ws-input-path-entry(ws-file-idx) not = spaces
+                  evaluate ws-file-idx
+                     when 1 perform check-input-file-1
+                     when 2 perform check-input-file-2
+                     when 3 perform check-input-file-3
+                     when 4 perform check-input-file-4
+                     when 5 perform check-input-file-5
+                     when 6 perform check-input-file-6
+                  end-evaluate
+               end-if
+               set ws-file-idx up by 1
+           end-perform.
+       check-input-file-1 section.
+           open input input-file-1
+           if ws-input-status not = "00"
+              display "mergeflat: input file not found - "
+                 function trim(ws-file-path-1)
+              move 28 to return-code
+              stop run
+           end-if
+           close input-file-1.
+       check-input-file-2 section.
+           open input input-file-2
+           if ws-input-status not = "00"
+              display "mergeflat: input file not found - "
+                 function trim(ws-file-path-2)
+              move 28 to return-code
+              stop run
+           end-if
+           close input-file-2.
+       check-input-file-3 section.
+           open input input-file-3
+           if ws-input-status not = "00"
+              display "mergeflat: input file not found - "
+                 function trim(ws-file-path-3)
+              move 28 to return-code
+              stop run
+           end-if
+           close input-file-3.
+       check-input-file-4 section.
+           open input input-file-4
+           if ws-input-status not = "00"
+              display "mergeflat: input file not found - "
+                 function trim(ws-file-path-4)
+              move 28 to return-code
+              stop run
+           end-if
+           close input-file-4.
+       check-input-file-5 section.
+           open input input-file-5
+           if ws-input-status not = "00"
+              display "mergeflat: input file not found - "
+                 function trim(ws-file-path-5)
+              move 28 to return-code
+              stop run
+           end-if
+           close input-file-5.
+       check-input-file-6 section.
+           open input input-file-6
+           if ws-input-status not = "00"
+              display "mergeflat: input file not found - "
+                 function trim(ws-file-path-6)
+              move 28 to return-code
+              stop run
+           end-if
+           close input-file-6.
+      ******************************************************************
+      * count the records read across every real input path supplied
+      * (the placeholder empty file contributes nothing), for the
+      * audit trail
+      ******************************************************************
+       count-input-records section.
+           move 1 to ws-file-idx
+           perform until ws-file-idx > 6
+               if ws-input-path-entry(ws-file-idx) not = spaces
+                  evaluate ws-file-idx
+                     when 1 perform count-input-file-1
+                     when 2 perform count-input-file-2
+                     when 3 perform count-input-file-3
+                     when 4 perform count-input-file-4
+                     when 5 perform count-input-file-5
+                     when 6 perform count-input-file-6
+                  end-evaluate
+               end-if
+               set ws-file-idx up by 1
+           end-perform.
+       count-input-file-1 section.
+           move 'n' to no-more-records
+           open input input-file-1
+           perform until no-more-records = 'y'
+               read input-file-1
+                   at end move 'y' to no-more-records
+                   not at end set ws-recs-read up by 1
+               end-read
+           end-perform
+           close input-file-1.
+       count-input-file-2 section.
+           move 'n' to no-more-records
+           open input input-file-2
+           perform until no-more-records = 'y'
+               read input-file-2
+                   at end move 'y' to no-more-records
+                   not at end set ws-recs-read up by 1
+               end-read
+           end-perform
+           close input-file-2.
+       count-input-file-3 section.
+           move 'n' to no-more-records
+           open input input-file-3
+           perform until no-more-records = 'y'
+               read input-file-3
+                   at end move 'y' to no-more-records
+                   not at end set ws-recs-read up by 1
+               end-read
+           end-perform
+           close input-file-3.
+       count-input-file-4 section.
+           move 'n' to no-more-records
+           open input input-file-4
+           perform until no-more-records = 'y'
+               read input-file-4
+                   at end move 'y' to no-more-records
+                   not at end set ws-recs-read up by 1
+               end-read
+           end-perform
+           close input-file-4.
+       count-input-file-5 section.
+           move 'n' to no-more-records
+           open input input-file-5
+           perform until no-more-records = 'y'
+               read input-file-5
+                   at end move 'y' to no-more-records
+                   not at end set ws-recs-read up by 1
+               end-read
+           end-perform
+           close input-file-5.
+       count-input-file-6 section.
+           move 'n' to no-more-records
+           open input input-file-6
+           perform until no-more-records = 'y'
+               read input-file-6
+                   at end move 'y' to no-more-records
+                   not at end set ws-recs-read up by 1
+               end-read
+           end-perform
+           close input-file-6.
+      ******************************************************************
+      * count the records mergeflat wrote to merged.txt, for the
+      * audit trail
+      ******************************************************************
+       count-output-records section.
+           move 'n' to no-more-records
+           open input output-file
+           perform until no-more-records = 'y'
+               read output-file
+                   at end move 'y' to no-more-records
+                   not at end set ws-recs-written up by 1
+               end-read
+           end-perform
+           close output-file.
+      ******************************************************************
+      * build a comma separated list of the real input paths supplied,
+      * for the audit trail input-file(s) column
+      ******************************************************************
+       build-audit-input-list section.
+           move spaces to ws-audit-inputs
+           move 1 to ws-file-idx
+           perform until ws-file-idx > 6
+               if ws-input-path-entry(ws-file-idx) not = spaces
+                  if ws-audit-inputs = spaces
+                     move ws-input-path-entry(ws-file-idx)
+                        to ws-audit-inputs
+                  else
+                     string
+                        function trim(ws-audit-inputs) delimited by size
+                        "," delimited by size
+                        function trim(ws-input-path-entry(ws-file-idx))
+                           delimited by size
+                        into ws-audit-inputs
+                     end-string
+                  end-if
+               end-if
+               set ws-file-idx up by 1
+           end-perform.
+      ******************************************************************
+      * append one row to the shared run-log so every csv2flat,
+      * sortflat and mergeflat run can be reconstructed the next
+      * morning from a single audit trail
+      ******************************************************************
+       write-audit-record section.
+           move function current-date to ws-timestamp
+           move spaces to audit-record
+           string
+              ws-timestamp delimited by size
+              " PROGRAM=MERGEFLAT" delimited by size
+              " INPUT=" delimited by size
+              function trim(ws-audit-inputs) delimited by size
+              " READ=" delimited by size
+              ws-recs-read delimited by size
+              " WRITTEN=" delimited by size
+              ws-recs-written delimited by size
+              into audit-record
+           end-string
+      * the audit file does not exist yet on its very first run, so
+      * fall back to opening it fresh before writing the row
+           open extend audit-file
+           if ws-audit-status = "35"
+              open output audit-file
+           end-if
+           write audit-record
+           close audit-file.
+      ******************************************************************
+      * the empty placeholder file created for any unused merge slot
+      * is only needed for the life of the merge verb above - remove
+      * it so it doesn't sit next to flat.txt/sorted.txt/merged.txt as
+      * a permanent scratch artifact
+      ******************************************************************
+       remove-empty-placeholder section.
+           move spaces to ws-command
+           string
+              "rm -f '" delimited by size
+              function trim(ws-empty-path) delimited by size
+              "'" delimited by size
+              into ws-command
+           end-string
+           call "SYSTEM" using ws-command.
