@@ -0,0 +1,163 @@
+      ******************************************************************
+      * flat file to csv conversion program cobol version
+      * reverses csv2flat's fixed-field layout back into a properly
+      * comma-quoted csv file
+      ******************************************************************
+       identification division.
+       program-id.    flat2csv.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to ws-file-path
+              organization is line sequential.
+           select output-file assign to ws-output-path
+              organization is line sequential.
+
+       data division.
+       file section.
+
+       fd input-file.
+       01 input-record.
+          05 firstname-field           pic x(15).
+          05 lastname-field            pic x(15).
+          05 company-field             pic x(35).
+          05 address-field             pic x(35).
+          05 city-field                pic x(35).
+          05 county-field              pic x(35).
+          05 state-field               pic x(2).
+          05 zip-field                 pic x(5).
+          05 phone-field               pic x(12).
+          05 cell-field                pic x(12).
+          05 email-field               pic x(45).
+          05 www-field                 pic x(50).
+
+       fd output-file.
+       01 output-record                pic x(700).
+
+       working-storage section.
+       77 ws-file-path                 pic x(80).
+       77 ws-output-path               pic x(80) value "converted.csv".
+       77 ws-max-flds                  pic 99 value 12.
+       77 ws-fld-no                    pic 99.
+       77 ws-chr-idx                   pic 999.
+       77 ws-out-idx                   pic 999.
+       77 ws-fld-len                   pic 999.
+       77 ws-comma-count               pic 999.
+       77 ws-quote-count               pic 999.
+       77 ws-recs-read                 pic 9(7) value zero.
+       77 ws-recs-written              pic 9(7) value zero.
+       01 no-more-records              pic x(1) value space.
+       01 ws-needs-quotes              pic x(1).
+       01 ws-trimmed-field             pic x(50).
+       01 ws-csv-line                  pic x(700).
+       01 ws-record-fields.
+           05 ws-record-field          pic x(50) occurs 12 times.
+      ******************************************************************
+      * main program section
+      ******************************************************************
+       procedure division.
+           accept ws-file-path from argument-value
+           accept ws-output-path from argument-value
+               on exception move "converted.csv" to ws-output-path
+           end-accept
+           if ws-output-path = spaces
+              move "converted.csv" to ws-output-path
+           end-if
+           open input input-file
+           open output output-file
+           move spaces to input-record
+           read input-file into input-record
+             at end
+                move 'y' to no-more-records
+           end-read
+           perform until no-more-records = 'y'
+               if input-record not = spaces
+                  set ws-recs-read up by 1
+                  perform unload-fields
+                  perform build-csv-line
+                  move ws-csv-line to output-record
+                  write output-record
+                  set ws-recs-written up by 1
+               end-if
+               move spaces to input-record
+               read input-file into input-record
+                 at end
+                    move 'y' to no-more-records
+               end-read
+           end-perform
+           close input-file
+           close output-file
+           display "records read     : " ws-recs-read
+           display "records written  : " ws-recs-written
+           display function trim(ws-output-path) " written"
+           stop run.
+      ******************************************************************
+      * unload the fixed fields from the flat record into the
+      * subscripted field table so each one can be quoted in turn
+      ******************************************************************
+       unload-fields section.
+           move firstname-field to ws-record-field(1)
+           move lastname-field  to ws-record-field(2)
+           move company-field   to ws-record-field(3)
+           move address-field   to ws-record-field(4)
+           move city-field      to ws-record-field(5)
+           move county-field    to ws-record-field(6)
+           move state-field     to ws-record-field(7)
+           move zip-field       to ws-record-field(8)
+           move phone-field     to ws-record-field(9)
+           move cell-field      to ws-record-field(10)
+           move email-field     to ws-record-field(11)
+           move www-field       to ws-record-field(12).
+      ******************************************************************
+      * build one comma delimited csv output line from the 12 fields,
+      * quoting (and doubling embedded quotes in) any field that
+      * contains a comma or a double quote
+      ******************************************************************
+       build-csv-line section.
+           move spaces to ws-csv-line
+           move 1 to ws-out-idx
+           move 1 to ws-fld-no
+           perform until ws-fld-no > ws-max-flds
+               move ws-record-field(ws-fld-no) to ws-trimmed-field
+               move function trim(ws-trimmed-field) to ws-trimmed-field
+               move function length(function trim(ws-trimmed-field))
+                  to ws-fld-len
+               move zero to ws-comma-count
+               move zero to ws-quote-count
+               inspect ws-trimmed-field tallying
+                  ws-comma-count for all ","
+                  ws-quote-count for all '"'
+               if ws-comma-count > 0 or ws-quote-count > 0
+                  move 'Y' to ws-needs-quotes
+               else
+                  move 'N' to ws-needs-quotes
+               end-if
+               if ws-needs-quotes = 'Y'
+                  move '"' to ws-csv-line(ws-out-idx:1)
+                  set ws-out-idx up by 1
+                  move 1 to ws-chr-idx
+                  perform until ws-chr-idx > ws-fld-len
+                      if ws-trimmed-field(ws-chr-idx:1) = '"'
+                         move '"' to ws-csv-line(ws-out-idx:1)
+                         set ws-out-idx up by 1
+                      end-if
+                      move ws-trimmed-field(ws-chr-idx:1)
+                         to ws-csv-line(ws-out-idx:1)
+                      set ws-out-idx up by 1
+                      set ws-chr-idx up by 1
+                  end-perform
+                  move '"' to ws-csv-line(ws-out-idx:1)
+                  set ws-out-idx up by 1
+               else
+                  if ws-fld-len > 0
+                     move ws-trimmed-field(1:ws-fld-len)
+                        to ws-csv-line(ws-out-idx:ws-fld-len)
+                     set ws-out-idx up by ws-fld-len
+                  end-if
+               end-if
+               if ws-fld-no < ws-max-flds
+                  move "," to ws-csv-line(ws-out-idx:1)
+                  set ws-out-idx up by 1
+               end-if
+               set ws-fld-no up by 1
+           end-perform.
