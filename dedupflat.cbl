@@ -0,0 +1,247 @@
+      ******************************************************************
+      * duplicate contact detection and suppression program
+      * scans a lastname/firstname sequenced flat or merged file for
+      * records that also match on address-field, reports the
+      * duplicates found and writes a suppressed file keeping only
+      * the first occurrence of each household
+      ******************************************************************
+       identification division.
+       program-id.    dedupflat.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to ws-file-path
+              organization is line sequential.
+           select suppressed-file assign to ws-output-path
+              organization is line sequential.
+           select duplicate-file assign to "duplicates.txt"
+              organization is line sequential.
+
+       data division.
+       file section.
+
+       fd input-file.
+       01 input-record.
+          05 firstname-field           pic x(15).
+          05 lastname-field            pic x(15).
+          05 company-field             pic x(35).
+          05 address-field             pic x(35).
+          05 city-field                pic x(35).
+          05 county-field              pic x(35).
+          05 state-field               pic x(2).
+          05 zip-field                 pic x(5).
+          05 phone-field               pic x(12).
+          05 cell-field                pic x(12).
+          05 email-field               pic x(45).
+          05 www-field                 pic x(50).
+
+       fd suppressed-file.
+       01 suppressed-record.
+          05 sup-firstname             pic x(15).
+          05 sup-lastname              pic x(15).
+          05 sup-company               pic x(35).
+          05 sup-address               pic x(35).
+          05 sup-city                  pic x(35).
+          05 sup-county                pic x(35).
+          05 sup-state                 pic x(2).
+          05 sup-zip                   pic x(5).
+          05 sup-phone                 pic x(12).
+          05 sup-cell                  pic x(12).
+          05 sup-email                 pic x(45).
+          05 sup-www                   pic x(50).
+
+       fd duplicate-file.
+       01 duplicate-record              pic x(340).
+
+       working-storage section.
+       77 ws-file-path                 pic x(80).
+       77 ws-output-path               pic x(80) value "suppressed.txt".
+       77 ws-max-group                 pic 99 value 20.
+       77 ws-group-count               pic 99 value zero.
+       77 ws-group-idx                 pic 99.
+       77 ws-recs-read                 pic 9(7) value zero.
+       77 ws-recs-written              pic 9(7) value zero.
+       77 ws-recs-duplicate            pic 9(7) value zero.
+       77 ws-recs-group-overflow       pic 9(7) value zero.
+       01 no-more-records              pic x(1) value space.
+       01 ws-duplicate-found           pic x(1).
+       01 ws-prev-lastname             pic x(15) value spaces.
+       01 ws-prev-firstname            pic x(15) value spaces.
+       01 ws-group-table.
+           05 ws-group-entry           occurs 20 times.
+              10 ge-firstname          pic x(15).
+              10 ge-lastname           pic x(15).
+              10 ge-company            pic x(35).
+              10 ge-address            pic x(35).
+              10 ge-city               pic x(35).
+              10 ge-county             pic x(35).
+              10 ge-state              pic x(2).
+              10 ge-zip                pic x(5).
+              10 ge-phone              pic x(12).
+              10 ge-cell               pic x(12).
+              10 ge-email              pic x(45).
+              10 ge-www                pic x(50).
+      ******************************************************************
+      * main program section
+      ******************************************************************
+       procedure division.
+           accept ws-file-path from argument-value
+           accept ws-output-path from argument-value
+               on exception move "suppressed.txt" to ws-output-path
+           end-accept
+           if ws-output-path = spaces
+              move "suppressed.txt" to ws-output-path
+           end-if
+           open input input-file
+           open output suppressed-file
+           open output duplicate-file
+           move spaces to input-record
+           read input-file into input-record
+             at end
+                move 'y' to no-more-records
+           end-read
+           perform until no-more-records = 'y'
+               if input-record not = spaces
+                  set ws-recs-read up by 1
+                  if ws-group-count > 0
+                     and lastname-field = ws-prev-lastname
+                     and firstname-field = ws-prev-firstname
+                     perform check-group-for-duplicate
+                     if ws-duplicate-found = 'Y'
+                        perform write-duplicate
+                     else
+                        perform add-to-group
+                     end-if
+                  else
+                     perform flush-group
+                     perform start-new-group
+                  end-if
+               end-if
+               move spaces to input-record
+               read input-file into input-record
+                 at end
+                    move 'y' to no-more-records
+               end-read
+           end-perform
+           perform flush-group
+           close input-file
+           close suppressed-file
+           close duplicate-file
+           display "dedupflat control report"
+           display "  records read      : " ws-recs-read
+           display "  records written    : " ws-recs-written
+           display "  duplicates found   : " ws-recs-duplicate
+           display "  group overflows    : " ws-recs-group-overflow
+           display function trim(ws-output-path) " written"
+           stop run.
+      ******************************************************************
+      * compare the current input record's address against every
+      * record already buffered for this lastname/firstname group
+      ******************************************************************
+       check-group-for-duplicate section.
+           move 'N' to ws-duplicate-found
+           move 1 to ws-group-idx
+           perform until ws-group-idx > ws-group-count
+              or ws-duplicate-found = 'Y'
+               if address-field = ge-address(ws-group-idx)
+                  move 'Y' to ws-duplicate-found
+               end-if
+               set ws-group-idx up by 1
+           end-perform.
+      ******************************************************************
+      * add the current input record to the in-progress group buffer
+      ******************************************************************
+       add-to-group section.
+           if ws-group-count >= ws-max-group
+      * group buffer is full - flush what is already buffered to
+      * suppressed-file and start a fresh window for the rest of this
+      * lastname/firstname group, rather than reclassifying overflow
+      * records as duplicates of entries they were never compared to.
+      * a record later in this same group can still match an address
+      * already flushed out of the window and go undetected, so flag
+      * the overflow rather than let that gap pass with no trace
+              perform write-group-overflow-warning
+              perform flush-group
+           end-if
+           set ws-group-count up by 1
+           move firstname-field to ge-firstname(ws-group-count)
+           move lastname-field  to ge-lastname(ws-group-count)
+           move company-field   to ge-company(ws-group-count)
+           move address-field   to ge-address(ws-group-count)
+           move city-field      to ge-city(ws-group-count)
+           move county-field    to ge-county(ws-group-count)
+           move state-field     to ge-state(ws-group-count)
+           move zip-field       to ge-zip(ws-group-count)
+           move phone-field     to ge-phone(ws-group-count)
+           move cell-field      to ge-cell(ws-group-count)
+           move email-field     to ge-email(ws-group-count)
+           move www-field       to ge-www(ws-group-count).
+      ******************************************************************
+      * close out the current group by writing each buffered record
+      * to the suppressed output file, then empty the buffer
+      ******************************************************************
+       flush-group section.
+           move 1 to ws-group-idx
+           perform until ws-group-idx > ws-group-count
+               move ge-firstname(ws-group-idx) to sup-firstname
+               move ge-lastname(ws-group-idx)  to sup-lastname
+               move ge-company(ws-group-idx)   to sup-company
+               move ge-address(ws-group-idx)   to sup-address
+               move ge-city(ws-group-idx)      to sup-city
+               move ge-county(ws-group-idx)    to sup-county
+               move ge-state(ws-group-idx)     to sup-state
+               move ge-zip(ws-group-idx)       to sup-zip
+               move ge-phone(ws-group-idx)     to sup-phone
+               move ge-cell(ws-group-idx)      to sup-cell
+               move ge-email(ws-group-idx)     to sup-email
+               move ge-www(ws-group-idx)       to sup-www
+               write suppressed-record
+               set ws-recs-written up by 1
+               set ws-group-idx up by 1
+           end-perform
+           move zero to ws-group-count.
+      ******************************************************************
+      * begin a new lastname/firstname group with the current record
+      ******************************************************************
+       start-new-group section.
+           move lastname-field to ws-prev-lastname
+           move firstname-field to ws-prev-firstname
+           perform add-to-group.
+      ******************************************************************
+      * write the current input record to the duplicate report and
+      * tally the duplicate count
+      ******************************************************************
+       write-duplicate section.
+           move spaces to duplicate-record
+           string
+              "DUPLICATE - " delimited by size
+              lastname-field delimited by size
+              ", " delimited by size
+              firstname-field delimited by size
+              " " delimited by size
+              address-field delimited by size
+              into duplicate-record
+           end-string
+           write duplicate-record
+           set ws-recs-duplicate up by 1.
+      ******************************************************************
+      * the lastname/firstname group buffer is about to overflow and
+      * rotate - records still to come in this same group are no
+      * longer compared against the ones already flushed, so a later
+      * address match in the group would ship through undetected.
+      * log that gap to duplicates.txt and the control totals instead
+      * of letting it pass with no trace
+      ******************************************************************
+       write-group-overflow-warning section.
+           move spaces to duplicate-record
+           string
+              "GROUP OVERFLOW - WINDOW ROTATED, COVERAGE GAP POSSIBLE"
+                 delimited by size
+              " - " delimited by size
+              lastname-field delimited by size
+              ", " delimited by size
+              firstname-field delimited by size
+              into duplicate-record
+           end-string
+           write duplicate-record
+           set ws-recs-group-overflow up by 1.
