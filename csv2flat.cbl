@@ -9,12 +9,17 @@
        file-control.
            select input-file assign to ws-file-path
               organization is line sequential.
-           select output-file assign to "flat.txt"
+           select output-file assign to ws-output-path
               organization is line sequential.
+           select reject-file assign to "reject.txt"
+              organization is line sequential.
+           select audit-file assign to "audit.txt"
+              organization is line sequential
+              file status is ws-audit-status.
 
        data division.
        file section.
-       
+
        fd input-file.
        01 input-record                 pic x(256).
 
@@ -32,9 +37,18 @@
           05 cell-field                pic x(12).
           05 email-field               pic x(45).
           05 www-field                 pic x(50).
-       
+
+       fd reject-file.
+       01 reject-record                pic x(320).
+
+       fd audit-file.
+       01 audit-record                 pic x(250).
+
        working-storage section.
        77 ws-file-path                 pic x(80).
+       77 ws-delimiter                 pic x(1) value ','.
+       77 ws-output-path               pic x(80) value "flat.txt".
+       77 ws-append-arg                pic x(6) value spaces.
        77 ws-max-flds                  pic 99 value 12.
        77 ws-no-flds                   pic 99 value 1.
        77 ws-fld-idx                   pic 99.
@@ -42,72 +56,200 @@
        77 ws-rec-idx                   pic 999.
        77 ws-rec-len                   pic 999.
        77 ws-fld-len                   pic 99.
-       01 no-more-records              pic x(1) value space. 
+       77 ws-recs-read                 pic 9(7) value zero.
+       77 ws-recs-written              pic 9(7) value zero.
+       77 ws-recs-rejected             pic 9(7) value zero.
+       01 no-more-records              pic x(1) value space.
+       01 ws-reject-switch             pic x(1) value 'N'.
+       01 ws-reject-reason             pic x(40) value spaces.
+       01 ws-timestamp                 pic x(21).
+       01 ws-audit-status              pic x(2).
        01 ws-record-fields.
            05 ws-record-field          pic x(50) occurs 12 times.
+       01 ws-fld-max-widths.
+           05 pic 99 value 15.     05 pic 99 value 15.
+           05 pic 99 value 35.     05 pic 99 value 35.
+           05 pic 99 value 35.     05 pic 99 value 35.
+           05 pic 99 value 02.     05 pic 99 value 05.
+           05 pic 99 value 12.     05 pic 99 value 12.
+           05 pic 99 value 45.     05 pic 99 value 50.
+       01 ws-fld-max-width redefines ws-fld-max-widths
+              pic 99 occurs 12 times.
       ******************************************************************
       * main program section
       ******************************************************************
        procedure division.
            accept ws-file-path from argument-value
+           accept ws-delimiter from argument-value
+               on exception move ',' to ws-delimiter
+           end-accept
+           if ws-delimiter = space
+              move ',' to ws-delimiter
+           end-if
+           accept ws-output-path from argument-value
+               on exception move "flat.txt" to ws-output-path
+           end-accept
+           if ws-output-path = spaces
+              move "flat.txt" to ws-output-path
+           end-if
+           accept ws-append-arg from argument-value
+               on exception move spaces to ws-append-arg
+           end-accept
            open input input-file
-           open output output-file
+           if ws-append-arg = "APPEND"
+              open extend output-file
+           else
+              open output output-file
+           end-if
+           open output reject-file
+           move spaces to input-record
            read input-file into input-record
+             at end
+                move 'y' to no-more-records
+           end-read
            perform until no-more-records = 'y'
+               if input-record not = spaces
+                  set ws-recs-read up by 1
+                  perform extract-fields
+                  if ws-reject-switch = 'Y'
+                     perform write-reject
+                  else
+                     perform load-fields
+                     write output-record
+                     set ws-recs-written up by 1
+                  end-if
+               end-if
                move spaces to input-record
                read input-file into input-record
-                 at end 
+                 at end
                     move 'y' to no-more-records
-                 not at end
-                    if input-record not = spaces
-                       perform extract-fields
-                       perform load-fields
-                       write output-record
-                    end-if
                end-read
            end-perform
            close input-file
            close output-file
-           display "flat.txt written"           
+           close reject-file
+           perform write-audit-record
+           perform display-control-report
+           display function trim(ws-output-path) " written"
            stop run.
       ******************************************************************
-      * extract field(s) from comma delimited sequential file record
+      * extract field(s) from a delimited sequential file record; the
+      * delimiter defaults to comma but may be overridden via the
+      * second argument-value
       ******************************************************************
        extract-fields section.
            move 1 to ws-rec-idx
            move 1 to ws-fld-idx
            move 1 to ws-fld-no
+           move 'N' to ws-reject-switch
+           move spaces to ws-reject-reason
            perform find-record-length
-           perform until ws-fld-no > ws-max-flds 
+           perform until ws-fld-no > ws-max-flds
               or ws-rec-idx > ws-rec-len
                move spaces to ws-record-field(ws-fld-no)
-               perform until input-record(ws-rec-idx:1) = ","
+               perform until input-record(ws-rec-idx:1) = ws-delimiter
                    or ws-rec-idx > ws-rec-len
+                   or ws-fld-idx > 50
                    if input-record(ws-rec-idx:1) not = '"'
-                       move input-record(ws-rec-idx:1) 
+                       move input-record(ws-rec-idx:1)
                        to ws-record-field(ws-fld-no)(ws-fld-idx:1)
                        set ws-rec-idx up by 1
                        set ws-fld-idx up by 1
       * step through any double quoted substrings and adjust the indices
       * accordingly
                    else
-                       set ws-rec-idx up by 1 
+                       set ws-rec-idx up by 1
                        perform until input-record(ws-rec-idx:1) = '"'
                        or ws-fld-idx > 50
-                           move input-record(ws-rec-idx:1) 
+                       or ws-rec-idx > ws-rec-len
+                           move input-record(ws-rec-idx:1)
                            to ws-record-field(ws-fld-no)(ws-fld-idx:1)
                            set ws-fld-idx up by 1
                            set ws-rec-idx up by 1
                        end-perform
+                       if ws-rec-idx > ws-rec-len
+                          move 'Y' to ws-reject-switch
+                          move 'UNCLOSED QUOTE' to ws-reject-reason
+                       end-if
                        set ws-rec-idx up by 1
                    end-if
                end-perform
+               if ws-fld-idx > 50
+                  move 'Y' to ws-reject-switch
+                  move 'FIELD TOO LONG' to ws-reject-reason
+               else
+                  if ws-fld-idx - 1 > ws-fld-max-width(ws-fld-no)
+                     move 'Y' to ws-reject-switch
+                     move 'FIELD TOO LONG' to ws-reject-reason
+                  end-if
+               end-if
                set ws-rec-idx up by 1
                move 1 to ws-fld-idx
                set ws-fld-no up by 1
            end-perform
            set ws-fld-no down by 1
-           move ws-fld-no to ws-no-flds.
+           move ws-fld-no to ws-no-flds
+           if ws-reject-switch = 'N' and ws-no-flds not = ws-max-flds
+              move 'Y' to ws-reject-switch
+              move 'WRONG FIELD COUNT' to ws-reject-reason
+           end-if
+      * a row with more than 12 fields leaves input unconsumed when
+      * the outer loop stops after the twelfth field
+           if ws-reject-switch = 'N' and ws-rec-idx <= ws-rec-len
+              move 'Y' to ws-reject-switch
+              move 'WRONG FIELD COUNT' to ws-reject-reason
+           end-if.
+      ******************************************************************
+      * write the original input line and the reject reason to the
+      * reject file and tally the rejected record count
+      ******************************************************************
+       write-reject section.
+           move spaces to reject-record
+           string
+              function trim(input-record) delimited by size
+              " ** REJECTED - " delimited by size
+              ws-reject-reason delimited by size
+              into reject-record
+           end-string
+           write reject-record
+           set ws-recs-rejected up by 1.
+      ******************************************************************
+      * display the end of run control totals
+      ******************************************************************
+       display-control-report section.
+           display "csv2flat control report"
+           display "  records read     : " ws-recs-read
+           display "  records written  : " ws-recs-written
+           display "  records rejected : " ws-recs-rejected.
+      ******************************************************************
+      * append one row to the shared run-log so every csv2flat,
+      * sortflat and mergeflat run can be reconstructed the next
+      * morning from a single audit trail
+      ******************************************************************
+       write-audit-record section.
+           move function current-date to ws-timestamp
+           move spaces to audit-record
+           string
+              ws-timestamp delimited by size
+              " PROGRAM=CSV2FLAT" delimited by size
+              " INPUT=" delimited by size
+              function trim(ws-file-path) delimited by size
+              " READ=" delimited by size
+              ws-recs-read delimited by size
+              " WRITTEN=" delimited by size
+              ws-recs-written delimited by size
+              " REJECTED=" delimited by size
+              ws-recs-rejected delimited by size
+              into audit-record
+           end-string
+      * the audit file does not exist yet on its very first run, so
+      * fall back to opening it fresh before writing the row
+           open extend audit-file
+           if ws-audit-status = "35"
+              open output audit-file
+           end-if
+           write audit-record
+           close audit-file.
       ******************************************************************
       * find the length of input-record sans trailing blank spaces
       ******************************************************************
