@@ -0,0 +1,239 @@
+      ******************************************************************
+      * state / county coverage control break report program
+      * internally resequences the flat file by state/county (the
+      * file handed in is normally ordered by lastname/firstname) and
+      * counts contacts per county within state, printing page and
+      * control breaks with subtotals and a grand total
+      ******************************************************************
+       identification division.
+       program-id.    statecountyrpt.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to ws-file-path
+              organization is line sequential.
+           select resorted-file assign to "statecounty.tmp"
+              organization is line sequential.
+           select sort-work-file assign to work.
+           select report-file assign to ws-output-path
+              organization is line sequential.
+
+       data division.
+       file section.
+
+       fd input-file.
+       01 input-record                 pic x(296).
+
+       fd resorted-file.
+       01 resorted-record               pic x(296).
+
+       sd sort-work-file.
+       01 sort-work-record.
+          05 firstname-field           pic x(15).
+          05 lastname-field            pic x(15).
+          05 company-field             pic x(35).
+          05 address-field             pic x(35).
+          05 city-field                pic x(35).
+          05 county-field              pic x(35).
+          05 state-field               pic x(2).
+          05 zip-field                 pic x(5).
+          05 phone-field               pic x(12).
+          05 cell-field                pic x(12).
+          05 email-field               pic x(45).
+          05 www-field                 pic x(50).
+
+       fd report-file.
+       01 report-record                 pic x(80).
+
+       working-storage section.
+       77 ws-file-path                 pic x(80).
+       77 ws-output-path               pic x(80)
+          value "statecounty.rpt".
+       77 ws-lines-per-page            pic 99 value 20.
+       77 ws-line-count                pic 99 value 99.
+       77 ws-page-no                   pic 999 value zero.
+       77 ws-county-count              pic 9(5) value zero.
+       77 ws-state-count               pic 9(5) value zero.
+       77 ws-grand-count               pic 9(7) value zero.
+       77 ws-command                    pic x(120).
+       01 no-more-records              pic x(1) value space.
+       01 ws-have-key                  pic x(1) value 'N'.
+       01 ws-prev-state                pic x(2) value spaces.
+       01 ws-prev-county               pic x(35) value spaces.
+      * working copy of the 12 field layout, broken out from each
+      * resorted-record read back for the control break logic
+       01 ws-cur-fields.
+          05 ws-cur-firstname          pic x(15).
+          05 ws-cur-lastname           pic x(15).
+          05 ws-cur-company            pic x(35).
+          05 ws-cur-address            pic x(35).
+          05 ws-cur-city               pic x(35).
+          05 ws-cur-county             pic x(35).
+          05 ws-cur-state              pic x(2).
+          05 ws-cur-zip                pic x(5).
+          05 ws-cur-phone              pic x(12).
+          05 ws-cur-cell               pic x(12).
+          05 ws-cur-email              pic x(45).
+          05 ws-cur-www                pic x(50).
+      ******************************************************************
+      * main program section
+      ******************************************************************
+       procedure division.
+           accept ws-file-path from argument-value
+               on exception move "sorted.txt" to ws-file-path
+           end-accept
+           if ws-file-path = spaces
+              move "sorted.txt" to ws-file-path
+           end-if
+           accept ws-output-path from argument-value
+               on exception move "statecounty.rpt" to ws-output-path
+           end-accept
+           if ws-output-path = spaces
+              move "statecounty.rpt" to ws-output-path
+           end-if
+           sort sort-work-file
+              on ascending key state-field
+              on ascending key county-field
+              on ascending key lastname-field
+              on ascending key firstname-field
+                 using input-file giving resorted-file
+           open input resorted-file
+           open output report-file
+           move spaces to resorted-record
+           read resorted-file into resorted-record
+             at end
+                move 'y' to no-more-records
+           end-read
+           perform until no-more-records = 'y'
+               if resorted-record not = spaces
+                  move resorted-record to ws-cur-fields
+                  perform process-record
+               end-if
+               move spaces to resorted-record
+               read resorted-file into resorted-record
+                 at end
+                    move 'y' to no-more-records
+               end-read
+           end-perform
+           if ws-have-key = 'Y'
+              perform print-county-subtotal
+              perform print-state-subtotal
+           end-if
+           perform print-grand-total
+           close resorted-file
+           close report-file
+           perform remove-resorted-scratch-file
+           display function trim(ws-output-path) " written"
+           stop run.
+      ******************************************************************
+      * handle one detail record: fire county/state control breaks as
+      * the key fields change, then tally the record
+      ******************************************************************
+       process-record section.
+           if ws-have-key = 'N'
+              move 'Y' to ws-have-key
+              move ws-cur-state to ws-prev-state
+              move ws-cur-county to ws-prev-county
+              perform print-state-heading
+              perform print-county-heading
+           else
+              if ws-cur-state not = ws-prev-state
+                 perform print-county-subtotal
+                 perform print-state-subtotal
+                 move ws-cur-state to ws-prev-state
+                 move ws-cur-county to ws-prev-county
+                 perform print-state-heading
+                 perform print-county-heading
+              else
+                 if ws-cur-county not = ws-prev-county
+                    perform print-county-subtotal
+                    move ws-cur-county to ws-prev-county
+                    perform print-county-heading
+                 end-if
+              end-if
+           end-if
+           set ws-county-count up by 1
+           set ws-state-count up by 1
+           set ws-grand-count up by 1.
+      ******************************************************************
+      * start a new page with a report and column heading whenever a
+      * state control break is about to print
+      ******************************************************************
+       print-state-heading section.
+           if ws-line-count + 4 > ws-lines-per-page
+              perform new-page
+           end-if
+           move spaces to report-record
+           move "STATE: " to report-record(1:7)
+           move ws-prev-state to report-record(8:2)
+           perform write-report-line.
+      ******************************************************************
+      * print the county heading line under the current state
+      ******************************************************************
+       print-county-heading section.
+           if ws-line-count + 2 > ws-lines-per-page
+              perform new-page
+              perform print-state-heading
+           end-if
+           move zero to ws-county-count
+           move spaces to report-record
+           move "  COUNTY: " to report-record(1:10)
+           move ws-prev-county to report-record(11:35)
+           perform write-report-line.
+      ******************************************************************
+      * print the subtotal line for the county just completed
+      ******************************************************************
+       print-county-subtotal section.
+           move spaces to report-record
+           move "    COUNTY TOTAL .............."
+              to report-record(1:32)
+           move ws-county-count to report-record(38:5)
+           perform write-report-line.
+      ******************************************************************
+      * print the subtotal line for the state just completed and
+      * reset the state accumulator
+      ******************************************************************
+       print-state-subtotal section.
+           move spaces to report-record
+           move "  STATE TOTAL ................."
+              to report-record(1:32)
+           move ws-state-count to report-record(38:5)
+           perform write-report-line
+           move zero to ws-state-count.
+      ******************************************************************
+      * print the grand total line for the whole run
+      ******************************************************************
+       print-grand-total section.
+           move spaces to report-record
+           move "GRAND TOTAL ...................."
+              to report-record(1:32)
+           move ws-grand-count to report-record(40:7)
+           perform write-report-line.
+      ******************************************************************
+      * write the current report-record and bump the page line count
+      ******************************************************************
+       write-report-line section.
+           write report-record
+           set ws-line-count up by 1.
+      ******************************************************************
+      * begin a fresh page: page heading, column heading, reset count
+      ******************************************************************
+       new-page section.
+           set ws-page-no up by 1
+           move zero to ws-line-count
+           move spaces to report-record
+           move "STATE / COUNTY COVERAGE REPORT" to report-record(1:30)
+           move "PAGE" to report-record(60:4)
+           move ws-page-no to report-record(65:3)
+           perform write-report-line
+           move spaces to report-record
+           perform write-report-line.
+      ******************************************************************
+      * the state/county resequenced copy is only needed to drive the
+      * control break logic above - remove it so it doesn't sit next
+      * to flat.txt/sorted.txt/merged.txt as a permanent scratch
+      * artifact
+      ******************************************************************
+       remove-resorted-scratch-file section.
+           move "rm -f 'statecounty.tmp'" to ws-command
+           call "SYSTEM" using ws-command.
